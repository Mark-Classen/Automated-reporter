@@ -0,0 +1,342 @@
+000100 IDENTIFICATION DIVISION.
+000110     PROGRAM-ID. TxnMaint.
+000120     AUTHOR. M. CLASSEN.
+000130     INSTALLATION. DATA PROCESSING - BATCH REPORTING.
+000140     DATE-WRITTEN. 2026-08-09.
+000150     DATE-COMPILED.
+000160*****************************************************************
+000170*  TxnMaint
+000180*  APPLIES ADD/CHANGE/DELETE MAINTENANCE TRANSACTIONS AGAINST
+000190*  THE TRANSACTION FILE USED BY ReportingSystem, USING THE
+000200*  STANDARD SEQUENTIAL BALANCED-LINE UPDATE ALGORITHM. BOTH THE
+000210*  OLD TRANSACTION FILE AND THE MAINTENANCE FILE MUST BE SORTED
+000220*  ASCENDING BY THEIR KEY (TRAN-ID / MAINT-TRAN-ID) BEFORE THIS
+000230*  PROGRAM IS RUN. THE RESULT IS WRITTEN TO A NEW TRANSACTION
+000240*  FILE WHICH BECOMES THE NEXT CYCLE'S transaction.txt.
+000250*-----------------------------------------------------------------
+000260*  MODIFICATION HISTORY
+000270*  DATE       INIT  DESCRIPTION
+000280*  2026-08-09 MHC   ORIGINAL.
+000290*  2026-08-09 MHC   HARDENED: STOP THE RUN WHEN ANY FILE FAILS TO
+000300*                   OPEN, AND LOG/CARRY FORWARD AN UNRECOGNIZED
+000310*                   ACTION CODE ON A MATCHED KEY INSTEAD OF
+000320*                   SILENTLY DROPPING THE RECORD.
+000330*  2026-08-09 MHC   NEW-TRAN-FILE NOW SHARES ITS LAYOUT WITH
+000340*                   TRANREC VIA COPY REPLACING INSTEAD OF A
+000350*                   HAND-RETYPED RECORD, SO A FUTURE CHANGE TO
+000360*                   TRANREC CANNOT SILENTLY DESYNC IT.
+000370*  2026-08-09 MHC   A DUPLICATE ADD AGAINST AN EXISTING KEY NO
+000380*                   LONGER DROPS THE LEGITIMATE OLD RECORD - IT
+000390*                   IS NOW CARRIED FORWARD UNCHANGED, SAME AS
+000400*                   ANY OTHER LOGGED ERROR ON THE MATCHED-KEY
+000410*                   PATH.
+000420*****************************************************************
+000430
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470
+000480     SELECT OLD-TRAN-FILE ASSIGN TO "OLDTRAN"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS FS-OLD-TRAN-FILE.
+000510
+000520     SELECT MAINT-FILE ASSIGN TO "MAINTFIL"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS FS-MAINT-FILE.
+000550
+000560     SELECT NEW-TRAN-FILE ASSIGN TO "NEWTRAN"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS FS-NEW-TRAN-FILE.
+000590
+000600     SELECT MAINT-LOG-FILE ASSIGN TO "MAINTLOG"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS FS-MAINT-LOG-FILE.
+000630
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660
+000670 FD  OLD-TRAN-FILE.
+000680     COPY TRANREC.
+000690
+000700 FD  MAINT-FILE.
+000710     COPY MAINTREC.
+000720
+000730 FD  NEW-TRAN-FILE.
+000740     COPY TRANREC REPLACING TRAN-RECORD   BY NEW-TRAN-RECORD
+000750                            TRAN-ID       BY NEW-TRAN-ID
+000760                            TRAN-CUST-ID  BY NEW-TRAN-CUST-ID
+000770                            TRAN-AMOUNT   BY NEW-TRAN-AMOUNT
+000780                            TRAN-CUST-AGE BY NEW-TRAN-CUST-AGE.
+000790
+000800 FD  MAINT-LOG-FILE.
+000810 01  MAINT-LOG-RECORD                PIC X(100).
+000820
+000830 WORKING-STORAGE SECTION.
+000840
+000850 01  FS-OLD-TRAN-FILE                PIC X(02) VALUE "00".
+000860 01  FS-MAINT-FILE                   PIC X(02) VALUE "00".
+000870 01  FS-NEW-TRAN-FILE                PIC X(02) VALUE "00".
+000880 01  FS-MAINT-LOG-FILE               PIC X(02) VALUE "00".
+000890
+000900 01  WS-OLD-EOF-SW                   PIC X(01) VALUE "N".
+000910     88  NO-MORE-OLD-RECORDS             VALUE "Y".
+000920 01  WS-MAINT-EOF-SW                 PIC X(01) VALUE "N".
+000930     88  NO-MORE-MAINT-RECORDS           VALUE "Y".
+000940
+000950 01  WS-INIT-FAILED-SW               PIC X(01) VALUE "N".
+000960     88  INITIALIZATION-FAILED           VALUE "Y".
+000970
+000980 01  WS-HIGH-KEY                     PIC X(08) VALUE ALL "9".
+000990
+001000 01  WS-ADD-COUNT                    PIC 9(08) VALUE 0.
+001010 01  WS-CHANGE-COUNT                 PIC 9(08) VALUE 0.
+001020 01  WS-DELETE-COUNT                 PIC 9(08) VALUE 0.
+001030 01  WS-CARRY-FORWARD-COUNT          PIC 9(08) VALUE 0.
+001040 01  WS-ERROR-COUNT                  PIC 9(08) VALUE 0.
+001050
+001060 PROCEDURE DIVISION.
+001070
+001080 0000-MAINLINE.
+001090     PERFORM 1000-INITIALIZE
+001100         THRU 1000-INITIALIZE-EXIT.
+001110
+001120     IF INITIALIZATION-FAILED
+001130         STOP RUN
+001140     END-IF.
+001150
+001160     PERFORM UNTIL NO-MORE-OLD-RECORDS AND NO-MORE-MAINT-RECORDS
+001170         PERFORM 2000-PROCESS-ONE-KEY
+001180             THRU 2000-PROCESS-ONE-KEY-EXIT
+001190     END-PERFORM.
+001200
+001210     PERFORM 9000-TERMINATE
+001220         THRU 9000-TERMINATE-EXIT.
+001230
+001240     STOP RUN.
+001250
+001260 0000-MAINLINE-EXIT.
+001270     EXIT.
+001280
+001290*-----------------------------------------------------------------
+001300 1000-INITIALIZE.
+001310     OPEN INPUT OLD-TRAN-FILE.
+001320     IF FS-OLD-TRAN-FILE NOT = "00"
+001330         DISPLAY "TxnMaint: OLDTRAN OPEN FAILED, ST="
+001340                 FS-OLD-TRAN-FILE
+001350         MOVE 16 TO RETURN-CODE
+001360         MOVE "Y" TO WS-INIT-FAILED-SW
+001370         GO TO 1000-INITIALIZE-EXIT
+001380     END-IF.
+001390
+001400     OPEN INPUT MAINT-FILE.
+001410     IF FS-MAINT-FILE NOT = "00"
+001420         DISPLAY "TxnMaint: MAINTFIL OPEN FAILED, ST="
+001430                 FS-MAINT-FILE
+001440         MOVE 16 TO RETURN-CODE
+001450         MOVE "Y" TO WS-INIT-FAILED-SW
+001460         GO TO 1000-INITIALIZE-EXIT
+001470     END-IF.
+001480
+001490     OPEN OUTPUT NEW-TRAN-FILE.
+001500     IF FS-NEW-TRAN-FILE NOT = "00"
+001510         DISPLAY "TxnMaint: NEWTRAN OPEN FAILED, ST="
+001520                 FS-NEW-TRAN-FILE
+001530         MOVE 16 TO RETURN-CODE
+001540         MOVE "Y" TO WS-INIT-FAILED-SW
+001550         GO TO 1000-INITIALIZE-EXIT
+001560     END-IF.
+001570
+001580     OPEN OUTPUT MAINT-LOG-FILE.
+001590     IF FS-MAINT-LOG-FILE NOT = "00"
+001600         DISPLAY "TxnMaint: MAINTLOG OPEN FAILED, ST="
+001610                 FS-MAINT-LOG-FILE
+001620         MOVE 16 TO RETURN-CODE
+001630         MOVE "Y" TO WS-INIT-FAILED-SW
+001640         GO TO 1000-INITIALIZE-EXIT
+001650     END-IF.
+001660
+001670     PERFORM 1100-READ-OLD-TRAN
+001680         THRU 1100-READ-OLD-TRAN-EXIT.
+001690     PERFORM 1200-READ-MAINT
+001700         THRU 1200-READ-MAINT-EXIT.
+001710
+001720 1000-INITIALIZE-EXIT.
+001730     EXIT.
+001740
+001750*-----------------------------------------------------------------
+001760 1100-READ-OLD-TRAN.
+001770     READ OLD-TRAN-FILE
+001780         AT END
+001790             MOVE "Y" TO WS-OLD-EOF-SW
+001800             MOVE WS-HIGH-KEY TO TRAN-ID
+001810         NOT AT END
+001820             CONTINUE
+001830     END-READ.
+001840
+001850 1100-READ-OLD-TRAN-EXIT.
+001860     EXIT.
+001870
+001880*-----------------------------------------------------------------
+001890 1200-READ-MAINT.
+001900     READ MAINT-FILE
+001910         AT END
+001920             MOVE "Y" TO WS-MAINT-EOF-SW
+001930             MOVE WS-HIGH-KEY TO MAINT-TRAN-ID
+001940         NOT AT END
+001950             CONTINUE
+001960     END-READ.
+001970
+001980 1200-READ-MAINT-EXIT.
+001990     EXIT.
+002000
+002010*-----------------------------------------------------------------
+002020*  2000-PROCESS-ONE-KEY
+002030*  STANDARD BALANCED-LINE COMPARE: THE LOWER OF THE TWO CURRENT
+002040*  KEYS DRIVES THE ACTION FOR THIS PASS THROUGH THE LOOP.
+002050*-----------------------------------------------------------------
+002060 2000-PROCESS-ONE-KEY.
+002070     IF TRAN-ID < MAINT-TRAN-ID
+002080         PERFORM 3000-CARRY-FORWARD-OLD
+002090             THRU 3000-CARRY-FORWARD-OLD-EXIT
+002100         PERFORM 1100-READ-OLD-TRAN
+002110             THRU 1100-READ-OLD-TRAN-EXIT
+002120     ELSE
+002130         IF MAINT-TRAN-ID < TRAN-ID
+002140             PERFORM 4000-APPLY-UNMATCHED-MAINT
+002150                 THRU 4000-APPLY-UNMATCHED-MAINT-EXIT
+002160             PERFORM 1200-READ-MAINT
+002170                 THRU 1200-READ-MAINT-EXIT
+002180         ELSE
+002190             IF TRAN-ID = WS-HIGH-KEY
+002200                 CONTINUE
+002210             ELSE
+002220                 PERFORM 5000-APPLY-MATCHED-MAINT
+002230                     THRU 5000-APPLY-MATCHED-MAINT-EXIT
+002240                 PERFORM 1100-READ-OLD-TRAN
+002250                     THRU 1100-READ-OLD-TRAN-EXIT
+002260                 PERFORM 1200-READ-MAINT
+002270                     THRU 1200-READ-MAINT-EXIT
+002280             END-IF
+002290         END-IF
+002300     END-IF.
+002310
+002320 2000-PROCESS-ONE-KEY-EXIT.
+002330     EXIT.
+002340
+002350*-----------------------------------------------------------------
+002360*  3000-CARRY-FORWARD-OLD
+002370*  NO MAINTENANCE TRANSACTION AGAINST THIS KEY - COPY IT FORWARD
+002380*  UNCHANGED.
+002390*-----------------------------------------------------------------
+002400 3000-CARRY-FORWARD-OLD.
+002410     MOVE TRAN-ID         TO NEW-TRAN-ID.
+002420     MOVE TRAN-CUST-ID    TO NEW-TRAN-CUST-ID.
+002430     MOVE TRAN-AMOUNT     TO NEW-TRAN-AMOUNT.
+002440     MOVE TRAN-CUST-AGE   TO NEW-TRAN-CUST-AGE.
+002450     WRITE NEW-TRAN-RECORD.
+002460     ADD 1 TO WS-CARRY-FORWARD-COUNT.
+002470
+002480 3000-CARRY-FORWARD-OLD-EXIT.
+002490     EXIT.
+002500
+002510*-----------------------------------------------------------------
+002520*  4000-APPLY-UNMATCHED-MAINT
+002530*  A MAINTENANCE TRANSACTION WITH NO MATCHING OLD RECORD. ONLY
+002540*  AN ADD IS VALID HERE - A CHANGE OR DELETE AGAINST A KEY THAT
+002550*  DOES NOT EXIST IS LOGGED AS AN ERROR AND SKIPPED.
+002560*-----------------------------------------------------------------
+002570 4000-APPLY-UNMATCHED-MAINT.
+002580     IF MAINT-IS-ADD
+002590         MOVE MAINT-TRAN-ID   TO NEW-TRAN-ID
+002600         MOVE MAINT-CUST-ID   TO NEW-TRAN-CUST-ID
+002610         MOVE MAINT-AMOUNT    TO NEW-TRAN-AMOUNT
+002620         MOVE MAINT-CUST-AGE  TO NEW-TRAN-CUST-AGE
+002630         WRITE NEW-TRAN-RECORD
+002640         ADD 1 TO WS-ADD-COUNT
+002650     ELSE
+002660         STRING "TRAN-ID=" DELIMITED BY SIZE
+002670                MAINT-TRAN-ID DELIMITED BY SIZE
+002680                " ACTION=" DELIMITED BY SIZE
+002690                MAINT-ACTION-CD DELIMITED BY SIZE
+002700                " ERROR - NO MATCHING TRANSACTION ON FILE"
+002710                    DELIMITED BY SIZE
+002720             INTO MAINT-LOG-RECORD
+002730         WRITE MAINT-LOG-RECORD
+002740         ADD 1 TO WS-ERROR-COUNT
+002750     END-IF.
+002760
+002770 4000-APPLY-UNMATCHED-MAINT-EXIT.
+002780     EXIT.
+002790
+002800*-----------------------------------------------------------------
+002810*  5000-APPLY-MATCHED-MAINT
+002820*  A MAINTENANCE TRANSACTION MATCHES AN EXISTING OLD RECORD.
+002830*  CHANGE REPLACES THE AMOUNT/AGE/CUSTOMER ID, DELETE DROPS THE
+002840*  RECORD, AND ADD AGAINST AN EXISTING KEY IS A DUPLICATE AND IS
+002850*  LOGGED AS AN ERROR.
+002860*-----------------------------------------------------------------
+002870 5000-APPLY-MATCHED-MAINT.
+002880     EVALUATE TRUE
+002890         WHEN MAINT-IS-CHANGE
+002900             MOVE TRAN-ID         TO NEW-TRAN-ID
+002910             MOVE MAINT-CUST-ID   TO NEW-TRAN-CUST-ID
+002920             MOVE MAINT-AMOUNT    TO NEW-TRAN-AMOUNT
+002930             MOVE MAINT-CUST-AGE  TO NEW-TRAN-CUST-AGE
+002940             WRITE NEW-TRAN-RECORD
+002950             ADD 1 TO WS-CHANGE-COUNT
+002960         WHEN MAINT-IS-DELETE
+002970             ADD 1 TO WS-DELETE-COUNT
+002980         WHEN MAINT-IS-ADD
+002990             MOVE TRAN-ID         TO NEW-TRAN-ID
+003000             MOVE TRAN-CUST-ID    TO NEW-TRAN-CUST-ID
+003010             MOVE TRAN-AMOUNT     TO NEW-TRAN-AMOUNT
+003020             MOVE TRAN-CUST-AGE   TO NEW-TRAN-CUST-AGE
+003030             WRITE NEW-TRAN-RECORD
+003040             ADD 1 TO WS-CARRY-FORWARD-COUNT
+003050             STRING "TRAN-ID=" DELIMITED BY SIZE
+003060                    MAINT-TRAN-ID DELIMITED BY SIZE
+003070                    " ERROR - ADD AGAINST EXISTING TRANSACTION, "
+003080                        DELIMITED BY SIZE
+003090                    "OLD RECORD CARRIED FORWARD UNCHANGED"
+003100                        DELIMITED BY SIZE
+003110                 INTO MAINT-LOG-RECORD
+003120             WRITE MAINT-LOG-RECORD
+003130             ADD 1 TO WS-ERROR-COUNT
+003140         WHEN OTHER
+003150             MOVE TRAN-ID         TO NEW-TRAN-ID
+003160             MOVE TRAN-CUST-ID    TO NEW-TRAN-CUST-ID
+003170             MOVE TRAN-AMOUNT     TO NEW-TRAN-AMOUNT
+003180             MOVE TRAN-CUST-AGE   TO NEW-TRAN-CUST-AGE
+003190             WRITE NEW-TRAN-RECORD
+003200             ADD 1 TO WS-CARRY-FORWARD-COUNT
+003210             STRING "TRAN-ID=" DELIMITED BY SIZE
+003220                    MAINT-TRAN-ID DELIMITED BY SIZE
+003230                    " ACTION=" DELIMITED BY SIZE
+003240                    MAINT-ACTION-CD DELIMITED BY SIZE
+003250                    " ERROR - INVALID ACTION CODE, RECORD"
+003260                        DELIMITED BY SIZE
+003270                    " CARRIED FORWARD UNCHANGED"
+003280                        DELIMITED BY SIZE
+003290                 INTO MAINT-LOG-RECORD
+003300             WRITE MAINT-LOG-RECORD
+003310             ADD 1 TO WS-ERROR-COUNT
+003320     END-EVALUATE.
+003330
+003340 5000-APPLY-MATCHED-MAINT-EXIT.
+003350     EXIT.
+003360
+003370*-----------------------------------------------------------------
+003380 9000-TERMINATE.
+003390     CLOSE OLD-TRAN-FILE.
+003400     CLOSE MAINT-FILE.
+003410     CLOSE NEW-TRAN-FILE.
+003420     CLOSE MAINT-LOG-FILE.
+003430
+003440     DISPLAY "TxnMaint: ADDS=" WS-ADD-COUNT
+003450             " CHANGES=" WS-CHANGE-COUNT
+003460             " DELETES=" WS-DELETE-COUNT
+003470             " CARRIED-FORWARD=" WS-CARRY-FORWARD-COUNT
+003480             " ERRORS=" WS-ERROR-COUNT.
+003490
+003500 9000-TERMINATE-EXIT.
+003510     EXIT.
