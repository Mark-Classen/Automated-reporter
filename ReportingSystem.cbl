@@ -1,75 +1,918 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. ReportingSystem.
-
-           ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-           FILE CONTROL.
-
-           SELECT InputFile ASSIGN TO "transaction.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OutputFile ASSIGN TO "report.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
-           DATA DIVISION.
-           FILE SECTION.
-
-           FD InputFile.
-           01 InputRecord.
-
-               05 TransactionAmount        PIC 9(5)V99.
-               05 CustomerAge              PIC 99.
-
-
-           FD OutputFile.
-           01 OutputRecord                 PIC X(100).
-
-
-           WORKING-STORAGE SECTION.
-
-           01 Total Amount                 PIC 9(10)V99 VALUE 0.
-           01 Count                        PIC 9(5) VALUE 0.
-           01 Average                      PIC 9(10)V99 Value 0.
-           01 Eligibility                  PIC X(20).
-           01 EOF                          PIC X VALUE 'N'.
-
-           PROCEDURE DIVISION.
-           START RUN.
-
-           OPEN INPUT InputFile
-           OPEN INPUT OutputFile
-
-           PERFORM UNTIL EOF = 'Y'
-           READ InputFile INTO InputRecord
-           AT END
-           MOVE 'Y' TO EOF NOT AT END
-           ADD TransactionAmount TO TotalAmount
-           ADD 1 TO Count
-           
-           IF CustomerAge >= 18 THEN
-           MOVE "Eligible" TO Eligibility
-           ELSE
-           MOVE "Not Eligible" TO Eligibility
-           END-IF
-
-           STRING
-           "Total Amount", TotalAmount DELIMITED BY SIZE
-           ", Average: ", Average DELIMITED BY SIZE,
-           ", Count: ", Count DELIMITED BY SIZE,
-           ", Eligibility: ", Eligibility DELIMITED BY SIZE
-
-           INTO OutputRecord
-           END-READ
-           END-PERFORM
-
-           IF Count > 0 THEN
-           COMPUTE Average = TotalAmount / Count
-           MOVE "Average Transaction: " TO OutputRecord
-           STRING Average DELIMITED BY SIZE INTO OutputRecord
-           WRITE OutputRecord
-           END-IF
-
-           ClOSE InputFile
-           CLOSE OutputFile
-
-           DISPLAY "Report generated successfully."
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110     PROGRAM-ID. ReportingSystem.
+000120     AUTHOR. M. CLASSEN.
+000130     INSTALLATION. DATA PROCESSING - BATCH REPORTING.
+000140     DATE-WRITTEN. 2024-02-11.
+000150     DATE-COMPILED.
+000160*****************************************************************
+000170*  ReportingSystem
+000180*  READS THE DAILY TRANSACTION FILE, VALIDATES EACH RECORD,
+000190*  LOOKS UP THE CUSTOMER MASTER TO DETERMINE TRUE ELIGIBILITY,
+000200*  ACCUMULATES AN AGE-BRACKET CONTROL-BREAK REPORT, BALANCES
+000210*  THE RUN AGAINST AN UPSTREAM CONTROL TOTAL, PRODUCES A GENERAL
+000220*  LEDGER EXTRACT, WRITES A RUN-LEVEL AUDIT LOG ENTRY, AND
+000230*  ARCHIVES THE TRANSACTION FILE WHEN THE RUN BALANCES.
+000240*  CHECKPOINT/RESTART LOGIC ALLOWS A FAILED RUN TO RESUME PAST
+000250*  THE LAST CHECKPOINTED RECORD INSTEAD OF REPROCESSING THE
+000260*  WHOLE FILE.
+000270*-----------------------------------------------------------------
+000280*  MODIFICATION HISTORY
+000290*  DATE       INIT  DESCRIPTION
+000300*  2024-02-11 MHC   ORIGINAL VERSION - FLAT ELIGIBLE/NOT ELIGIBLE
+000310*                   REPORT KEYED OFF CUSTOMER AGE ONLY.
+000320*  2026-08-09 MHC   ADDED CUSTOMER MASTER LOOKUP FOR ELIGIBILITY.
+000330*  2026-08-09 MHC   RESTRUCTURED REPORT INTO AGE-BRACKET
+000340*                   CONTROL-BREAK SUBTOTALS PLUS GRAND TOTAL.
+000350*  2026-08-09 MHC   ADDED EXCEPTION FILE FOR INVALID RECORDS.
+000360*  2026-08-09 MHC   ADDED CHECKPOINT/RESTART EVERY CHKPT-INTERVAL
+000370*                   RECORDS.
+000380*  2026-08-09 MHC   ADDED CONTROL-TOTAL BALANCING STEP.
+000390*  2026-08-09 MHC   ADDED RUN-LEVEL AUDIT LOG ENTRY.
+000400*  2026-08-09 MHC   ADDED GENERAL LEDGER INTERFACE EXTRACT.
+000410*  2026-08-09 MHC   ADDED POST-RUN ARCHIVE AND PURGE OF THE
+000420*                   TRANSACTION FILE WHEN THE RUN BALANCES.
+000430*  2026-08-09 MHC   HARDENED: STOP THE RUN WHEN INITIALIZATION
+000440*                   CANNOT OPEN TRANFILE/CUSTMAST, DISTINCT RETURN
+000450*                   CODE WHEN THE RUN CANNOT BE BALANCED AT ALL,
+000460*                   CHECKPOINT NOW CARRIES AND VALIDATES THE RUN
+000470*                   DATE SO A STALE CHECKPOINT IS NEVER HONORED
+000480*                   ACROSS DAYS, CHECKPOINT INTERVAL NOW COUNTS
+000490*                   REJECTED RECORDS TOO, ARCHIVE-FILE ASSIGNED TO
+000500*                   A FIXED DD NAME, AND JOB-ID/OPERATOR-ID NOW
+000510*                   COME FROM THE JCL PARM= INSTEAD OF LITERALS.
+000520*  2026-08-09 MHC   ELIGIBILITY BREAKDOWN NOW PRINTS ON THE REPORT
+000530*                   INSTEAD OF BEING COMPUTED AND DISCARDED; THE
+000540*                   CONTROL-TOTAL COMPARE NOW ACCUMULATES EVERY
+000550*                   NUMERIC-AMOUNT RECORD REGARDLESS OF AGE
+000560*                   VALIDITY SO AN AGE-ONLY REJECT NO LONGER THROWS
+000570*                   THE RUN OUT OF BALANCE; GL EXTRACT IS NO LONGER
+000580*                   POSTED WHEN THE RUN IS OUT OF BALANCE.
+000590*  2026-08-09 MHC   8500 NO LONGER TRUNCATES TRANFILE AFTER
+000600*                   ARCHIVING IT - TRANFILE IS THE UPSTREAM FEED'S
+000610*                   OWN DATED GENERATION (SEE DLYRPT00), NOT A
+000620*                   WORKING FILE THIS PROGRAM OWNS, SO CLEARING IT
+000630*                   WAS BOTH OPERATIONALLY UNSAFE AND POINTLESS
+000640*                   (RENAMED 8500-ARCHIVE-AND-PURGE TO
+000650*                   8500-ARCHIVE-TRAN-FILE TO MATCH); REJFILE,
+000660*                   RPTFILE, GLFILE, AND ARCHFILE OPENS ARE NOW
+000670*                   STATUS-CHECKED LIKE EVERY OTHER FILE IN THE
+000680*                   PROGRAM; DROPPED THE UNUSED ARCHIVE-FILE-NAME
+000690*                   WORK FIELD, WHICH HAD BEEN LEFT OVER FROM
+000700*                   BEFORE ARCHIVE-FILE MOVED TO A FIXED DD NAME
+000710*                   AND WAS PRINTING A FILE NAME NOTHING ACTUALLY
+000720*                   USED.
+000730*****************************************************************
+000740
+000750 ENVIRONMENT DIVISION.
+000760 INPUT-OUTPUT SECTION.
+000770 FILE-CONTROL.
+000780
+000790     SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+000800        ORGANIZATION IS LINE SEQUENTIAL
+000810        FILE STATUS IS FS-TRAN-FILE.
+000820
+000830     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+000840        ORGANIZATION IS INDEXED
+000850        ACCESS MODE IS RANDOM
+000860        RECORD KEY IS CUST-ID
+000870        FILE STATUS IS FS-CUST-FILE.
+000880
+000890     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000900        ORGANIZATION IS LINE SEQUENTIAL
+000910        FILE STATUS IS FS-REPORT-FILE.
+000920
+000930     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+000940        ORGANIZATION IS LINE SEQUENTIAL
+000950        FILE STATUS IS FS-REJECT-FILE.
+000960
+000970     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPFILE"
+000980        ORGANIZATION IS LINE SEQUENTIAL
+000990        FILE STATUS IS FS-CHKPT-FILE.
+001000
+001010     SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLFILE"
+001020        ORGANIZATION IS LINE SEQUENTIAL
+001030        FILE STATUS IS FS-CTL-FILE.
+001040
+001050     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDTFILE"
+001060        ORGANIZATION IS LINE SEQUENTIAL
+001070        FILE STATUS IS FS-AUDIT-FILE.
+001080
+001090     SELECT GL-EXTRACT-FILE ASSIGN TO "GLFILE"
+001100        ORGANIZATION IS LINE SEQUENTIAL
+001110        FILE STATUS IS FS-GL-FILE.
+001120
+001130     SELECT ARCHIVE-FILE ASSIGN TO "ARCHFILE"
+001140        ORGANIZATION IS LINE SEQUENTIAL
+001150        FILE STATUS IS FS-ARCHIVE-FILE.
+001160
+001170 DATA DIVISION.
+001180 FILE SECTION.
+001190
+001200 FD  TRAN-FILE.
+001210     COPY TRANREC.
+001220
+001230 FD  CUSTOMER-MASTER-FILE.
+001240     COPY CUSTREC.
+001250
+001260 FD  REPORT-FILE.
+001270 01  REPORT-RECORD                   PIC X(100).
+001280
+001290 FD  REJECT-FILE.
+001300 01  REJECT-RECORD                   PIC X(100).
+001310
+001320 FD  CHECKPOINT-FILE.
+001330     COPY CHKPTREC.
+001340
+001350 FD  CONTROL-TOTAL-FILE.
+001360     COPY CTLREC.
+001370
+001380 FD  AUDIT-LOG-FILE.
+001390     COPY AUDITREC.
+001400
+001410 FD  GL-EXTRACT-FILE.
+001420     COPY GLREC.
+001430
+001440 FD  ARCHIVE-FILE.
+001450 01  ARCHIVE-RECORD                  PIC X(100).
+001460
+001470 WORKING-STORAGE SECTION.
+001480
+001490*--------------------------------------------------------------*
+001500*    FILE STATUS SWITCHES                                      *
+001510*--------------------------------------------------------------*
+001520 01  FS-TRAN-FILE                    PIC X(02) VALUE "00".
+001530 01  FS-CUST-FILE                    PIC X(02) VALUE "00".
+001540 01  FS-REPORT-FILE                  PIC X(02) VALUE "00".
+001550 01  FS-REJECT-FILE                  PIC X(02) VALUE "00".
+001560 01  FS-CHKPT-FILE                   PIC X(02) VALUE "00".
+001570 01  FS-CTL-FILE                     PIC X(02) VALUE "00".
+001580 01  FS-AUDIT-FILE                   PIC X(02) VALUE "00".
+001590 01  FS-GL-FILE                      PIC X(02) VALUE "00".
+001600 01  FS-ARCHIVE-FILE                 PIC X(02) VALUE "00".
+001610
+001620*--------------------------------------------------------------*
+001630*    RUN ACCUMULATORS                                          *
+001640*--------------------------------------------------------------*
+001650 01  TOTAL-AMOUNT                    PIC 9(10)V99 VALUE 0.
+001660 01  RUN-COUNT                       PIC 9(08) VALUE 0.
+001670 01  AVERAGE-AMOUNT                  PIC 9(10)V99 VALUE 0.
+001680 01  ALL-AMOUNT-TOTAL                PIC 9(10)V99 VALUE 0.
+001690 01  RECORDS-READ                    PIC 9(08) VALUE 0.
+001700 01  REJECT-COUNT                    PIC 9(08) VALUE 0.
+001710 01  LAST-REC-NO                     PIC 9(08) VALUE 0.
+001720
+001730 01  ELIGIBILITY                     PIC X(14).
+001740 01  ELIGIBLE-COUNT                  PIC 9(08) VALUE 0.
+001750 01  NOT-ELIGIBLE-COUNT              PIC 9(08) VALUE 0.
+001760
+001770 01  WS-EOF-SW                       PIC X(01) VALUE "N".
+001780     88  END-OF-TRAN-FILE                VALUE "Y".
+001790
+001800 01  WS-INIT-FAILED-SW               PIC X(01) VALUE "N".
+001810     88  INITIALIZATION-FAILED           VALUE "Y".
+001820
+001830*--------------------------------------------------------------*
+001840*    AGE-BRACKET CONTROL-BREAK TABLE                            *
+001850*    BRACKET 1 = UNDER 18   (MINORS)                            *
+001860*    BRACKET 2 = 18-25                                          *
+001870*    BRACKET 3 = 26-40                                          *
+001880*    BRACKET 4 = 41-65                                          *
+001890*    BRACKET 5 = 66 AND OVER                                    *
+001900*--------------------------------------------------------------*
+001910 01  AGE-BRACKET-TABLE.
+001920     05  AGE-BRACKET OCCURS 5 TIMES.
+001930        10  BR-LOW-AGE              PIC 99.
+001940        10  BR-HIGH-AGE             PIC 999.
+001950        10  BR-LABEL                PIC X(14).
+001960        10  BR-COUNT                PIC 9(08) VALUE 0.
+001970        10  BR-TOTAL                PIC 9(10)V99 VALUE 0.
+001980        10  BR-AVERAGE              PIC 9(10)V99 VALUE 0.
+001990
+002000 01  WS-BRACKET-SUB                  PIC 9(01).
+002010
+002020*--------------------------------------------------------------*
+002030*    RECORD VALIDATION WORK AREA                                *
+002040*--------------------------------------------------------------*
+002050 01  WS-VALID-SW                     PIC X(01).
+002060     88  RECORD-IS-VALID                 VALUE "Y".
+002070 01  WS-REJECT-REASON-CD             PIC 9(02).
+002080 01  WS-REJECT-REASON-TX             PIC X(30).
+002090
+002100*--------------------------------------------------------------*
+002110*    CHECKPOINT/RESTART WORK AREA                                *
+002120*--------------------------------------------------------------*
+002130 01  CHKPT-INTERVAL                  PIC 9(05) VALUE 1000.
+002140 01  WS-CHKPT-QUOTIENT               PIC 9(08).
+002150 01  WS-CHKPT-REMAINDER              PIC 9(05).
+002160 01  WS-RESTART-SW                   PIC X(01) VALUE "N".
+002170     88  THIS-IS-A-RESTART-RUN           VALUE "Y".
+002180 01  WS-SKIP-COUNT                   PIC 9(08) VALUE 0.
+002190 01  WS-OPEN-MODE-SW                 PIC X(01) VALUE "O".
+002200     88  OPEN-FRESH                      VALUE "O".
+002210     88  OPEN-EXTEND-MODE                VALUE "E".
+002220
+002230*--------------------------------------------------------------*
+002240*    CUSTOMER MASTER LOOKUP WORK AREA                           *
+002250*--------------------------------------------------------------*
+002260 01  WS-CUST-FOUND-SW                PIC X(01).
+002270     88  CUSTOMER-WAS-FOUND              VALUE "Y".
+002280
+002290*--------------------------------------------------------------*
+002300*    CONTROL-TOTAL BALANCING WORK AREA                          *
+002310*--------------------------------------------------------------*
+002320 01  WS-BALANCE-STATUS               PIC X(12)
+002330     VALUE "NOT BALANCED".
+002340     88  RUN-IS-IN-BALANCE               VALUE "IN BALANCE".
+002350 01  WS-CTL-AVAILABLE-SW             PIC X(01) VALUE "N".
+002360     88  CONTROL-TOTAL-AVAILABLE         VALUE "Y".
+002370 01  WS-COUNT-VARIANCE                PIC S9(08) VALUE 0.
+002380 01  WS-AMOUNT-VARIANCE                PIC S9(10)V99 VALUE 0.
+002390
+002400*--------------------------------------------------------------*
+002410*    AUDIT LOG WORK AREA                                        *
+002420*--------------------------------------------------------------*
+002430 01  WS-RUN-DATE                     PIC 9(08).
+002440 01  WS-RUN-TIME                     PIC 9(08).
+002450 01  WS-JOB-ID                       PIC X(08).
+002460 01  WS-OPERATOR-ID                  PIC X(08).
+002470
+002480*--------------------------------------------------------------*
+002490*    GL EXTRACT WORK AREA                                        *
+002500*--------------------------------------------------------------*
+002510 01  WS-GL-PERIOD                    PIC 9(06).
+002520 01  WS-GL-BATCH-ID                  PIC X(08).
+002530
+002540*--------------------------------------------------------------*
+002550*    TODAY'S DATE, USED TO VALIDATE A CHECKPOINT BELONGS TO      *
+002560*    THIS RUN RATHER THAN A STALE PRIOR DAY                      *
+002570*--------------------------------------------------------------*
+002580 01  WS-TODAY-CCYYMMDD               PIC 9(08).
+002590
+002600*--------------------------------------------------------------*
+002610*    REPORT LINE WORK AREAS                                    *
+002620*--------------------------------------------------------------*
+002630 01  WS-EDIT-AMOUNT                  PIC ZZZ,ZZZ,ZZ9.99.
+002640 01  WS-EDIT-COUNT                   PIC ZZZ,ZZ9.
+002650 01  WS-EDIT-AVERAGE                 PIC ZZZ,ZZZ,ZZ9.99.
+002660
+002670 LINKAGE SECTION.
+002680
+002690*--------------------------------------------------------------*
+002700*    RUN-TIME PARAMETER PASSED FROM THE JCL EXEC PARM=          *
+002710*    FIELD - JOB ID AND OPERATOR/SUBMITTER ID, COMMA            *
+002720*    DELIMITED, SO THE AUDIT LOG CAN IDENTIFY WHICH JOB AND      *
+002730*    WHO ACTUALLY RAN IT INSTEAD OF A CONSTANT LITERAL.          *
+002740*--------------------------------------------------------------*
+002750 01  LK-PARM-AREA.
+002760     05  LK-PARM-LEN                 PIC S9(04) COMP.
+002770     05  LK-PARM-TEXT                PIC X(80).
+002780
+002790 PROCEDURE DIVISION USING LK-PARM-AREA.
+002800
+002810 0000-MAINLINE.
+002820     PERFORM 1000-INITIALIZE
+002830        THRU 1000-INITIALIZE-EXIT.
+002840
+002850     IF INITIALIZATION-FAILED
+002860        STOP RUN
+002870     END-IF.
+002880
+002890     PERFORM UNTIL END-OF-TRAN-FILE
+002900        PERFORM 2000-PROCESS-ONE-RECORD
+002910            THRU 2000-PROCESS-ONE-RECORD-EXIT
+002920     END-PERFORM.
+002930
+002940     PERFORM 6000-BALANCE-RUN
+002950        THRU 6000-BALANCE-RUN-EXIT.
+002960
+002970     PERFORM 7000-PRODUCE-REPORT
+002980        THRU 7000-PRODUCE-REPORT-EXIT.
+002990
+003000     PERFORM 7500-WRITE-GL-EXTRACT
+003010        THRU 7500-WRITE-GL-EXTRACT-EXIT.
+003020
+003030     PERFORM 8000-WRITE-AUDIT-LOG
+003040        THRU 8000-WRITE-AUDIT-LOG-EXIT.
+003050
+003060     PERFORM 8500-ARCHIVE-TRAN-FILE
+003070        THRU 8500-ARCHIVE-TRAN-FILE-EXIT.
+003080
+003090     PERFORM 9000-TERMINATE
+003100        THRU 9000-TERMINATE-EXIT.
+003110
+003120     STOP RUN.
+003130
+003140 0000-MAINLINE-EXIT.
+003150     EXIT.
+003160
+003170*****************************************************************
+003180*  1000-INITIALIZE                                               *
+003190*  OPENS ALL FILES, PRIMES THE AGE-BRACKET TABLE, AND CHECKS     *
+003200*  FOR AN EXISTING CHECKPOINT TO DECIDE WHETHER THIS IS A        *
+003210*  RESTART RUN.                                                  *
+003220*****************************************************************
+003230 1000-INITIALIZE.
+003240     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003250     ACCEPT WS-RUN-TIME FROM TIME.
+003260     MOVE WS-RUN-DATE TO WS-TODAY-CCYYMMDD.
+003270
+003280     MOVE "BATCHJOB" TO WS-JOB-ID.
+003290     MOVE "SYSTEM"   TO WS-OPERATOR-ID.
+003300     IF LK-PARM-LEN > 0
+003310        UNSTRING LK-PARM-TEXT (1:LK-PARM-LEN) DELIMITED BY ","
+003320           INTO WS-JOB-ID WS-OPERATOR-ID
+003330        END-UNSTRING
+003340     END-IF.
+003350
+003360     PERFORM 1100-BUILD-BRACKET-TABLE
+003370        THRU 1100-BUILD-BRACKET-TABLE-EXIT.
+003380
+003390     PERFORM 1200-CHECK-FOR-RESTART
+003400        THRU 1200-CHECK-FOR-RESTART-EXIT.
+003410
+003420     OPEN INPUT TRAN-FILE.
+003430     IF FS-TRAN-FILE NOT = "00"
+003440        DISPLAY "ReportingSystem: TRAN FILE OPEN FAILED, ST="
+003450                FS-TRAN-FILE
+003460        MOVE 16 TO RETURN-CODE
+003470        MOVE "Y" TO WS-INIT-FAILED-SW
+003480        GO TO 1000-INITIALIZE-EXIT
+003490     END-IF.
+003500
+003510     OPEN INPUT CUSTOMER-MASTER-FILE.
+003520     IF FS-CUST-FILE NOT = "00"
+003530        DISPLAY "ReportingSystem: CUSTMAST OPEN FAILED, ST="
+003540                FS-CUST-FILE
+003550        MOVE 16 TO RETURN-CODE
+003560        MOVE "Y" TO WS-INIT-FAILED-SW
+003570        GO TO 1000-INITIALIZE-EXIT
+003580     END-IF.
+003590
+003600     IF THIS-IS-A-RESTART-RUN
+003610        OPEN EXTEND REJECT-FILE
+003620     ELSE
+003630        OPEN OUTPUT REJECT-FILE
+003640     END-IF.
+003650     IF FS-REJECT-FILE NOT = "00"
+003660        DISPLAY "ReportingSystem: REJFILE OPEN FAILED, ST="
+003670                FS-REJECT-FILE
+003680        MOVE 16 TO RETURN-CODE
+003690        MOVE "Y" TO WS-INIT-FAILED-SW
+003700        GO TO 1000-INITIALIZE-EXIT
+003710     END-IF.
+003720
+003730     OPEN OUTPUT REPORT-FILE.
+003740     IF FS-REPORT-FILE NOT = "00"
+003750        DISPLAY "ReportingSystem: RPTFILE OPEN FAILED, ST="
+003760                FS-REPORT-FILE
+003770        MOVE 16 TO RETURN-CODE
+003780        MOVE "Y" TO WS-INIT-FAILED-SW
+003790        GO TO 1000-INITIALIZE-EXIT
+003800     END-IF.
+003810
+003820     OPEN OUTPUT GL-EXTRACT-FILE.
+003830     IF FS-GL-FILE NOT = "00"
+003840        DISPLAY "ReportingSystem: GLFILE OPEN FAILED, ST="
+003850                FS-GL-FILE
+003860        MOVE 16 TO RETURN-CODE
+003870        MOVE "Y" TO WS-INIT-FAILED-SW
+003880        GO TO 1000-INITIALIZE-EXIT
+003890     END-IF.
+003900
+003910     PERFORM 1300-SKIP-TO-CHECKPOINT
+003920        THRU 1300-SKIP-TO-CHECKPOINT-EXIT.
+003930
+003940 1000-INITIALIZE-EXIT.
+003950     EXIT.
+003960
+003970*-----------------------------------------------------------------
+003980 1100-BUILD-BRACKET-TABLE.
+003990     MOVE 0  TO BR-LOW-AGE (1).
+004000     MOVE 17 TO BR-HIGH-AGE (1).
+004010     MOVE "UNDER 18"      TO BR-LABEL (1).
+004020
+004030     MOVE 18 TO BR-LOW-AGE (2).
+004040     MOVE 25 TO BR-HIGH-AGE (2).
+004050     MOVE "18-25"         TO BR-LABEL (2).
+004060
+004070     MOVE 26 TO BR-LOW-AGE (3).
+004080     MOVE 40 TO BR-HIGH-AGE (3).
+004090     MOVE "26-40"         TO BR-LABEL (3).
+004100
+004110     MOVE 41 TO BR-LOW-AGE (4).
+004120     MOVE 65 TO BR-HIGH-AGE (4).
+004130     MOVE "41-65"         TO BR-LABEL (4).
+004140
+004150     MOVE 66  TO BR-LOW-AGE (5).
+004160     MOVE 120 TO BR-HIGH-AGE (5).
+004170     MOVE "65 AND OVER"   TO BR-LABEL (5).
+004180
+004190 1100-BUILD-BRACKET-TABLE-EXIT.
+004200     EXIT.
+004210
+004220*-----------------------------------------------------------------
+004230*  1200-CHECK-FOR-RESTART
+004240*  IF A CHECKPOINT FILE ALREADY EXISTS AND CONTAINS A RECORD,
+004250*  THIS IS A RESTART RUN - RESTORE THE RUN ACCUMULATORS FROM IT.
+004260*-----------------------------------------------------------------
+004270 1200-CHECK-FOR-RESTART.
+004280     OPEN INPUT CHECKPOINT-FILE.
+004290     IF FS-CHKPT-FILE = "00"
+004300        READ CHECKPOINT-FILE
+004310            AT END
+004320                MOVE "N" TO WS-RESTART-SW
+004330            NOT AT END
+004340                IF CHKPT-RUN-DATE = WS-TODAY-CCYYMMDD
+004350                    MOVE "Y" TO WS-RESTART-SW
+004360                    MOVE CHKPT-LAST-REC-NO  TO LAST-REC-NO
+004370                    MOVE CHKPT-TOTAL-AMOUNT TO TOTAL-AMOUNT
+004380                    MOVE CHKPT-COUNT        TO RUN-COUNT
+004390                    MOVE CHKPT-REJECT-COUNT TO REJECT-COUNT
+004400                    MOVE CHKPT-ALL-AMOUNT-TOTAL
+004410                        TO ALL-AMOUNT-TOTAL
+004420                    MOVE CHKPT-RECORDS-READ TO RECORDS-READ
+004430                    PERFORM VARYING WS-BRACKET-SUB FROM 1 BY 1
+004440                            UNTIL WS-BRACKET-SUB > 5
+004450                        MOVE CHKPT-BR-COUNT (WS-BRACKET-SUB)
+004460                            TO BR-COUNT (WS-BRACKET-SUB)
+004470                        MOVE CHKPT-BR-TOTAL (WS-BRACKET-SUB)
+004480                            TO BR-TOTAL (WS-BRACKET-SUB)
+004490                    END-PERFORM
+004500                ELSE
+004510                    DISPLAY "ReportingSystem: CHECKPOINT FROM A"
+004520                        " PRIOR RUN DATE - IGNORED, START FRESH"
+004530                    MOVE "N" TO WS-RESTART-SW
+004540                END-IF
+004550        END-READ
+004560        CLOSE CHECKPOINT-FILE
+004570     ELSE
+004580        MOVE "N" TO WS-RESTART-SW
+004590     END-IF.
+004600
+004610 1200-CHECK-FOR-RESTART-EXIT.
+004620     EXIT.
+004630
+004640*-----------------------------------------------------------------
+004650*  1300-SKIP-TO-CHECKPOINT
+004660*  ON A RESTART RUN, THE TRANSACTION FILE IS SEQUENTIAL WITH NO
+004670*  ALTERNATE KEY, SO WE RE-READ AND DISCARD RECORDS UP TO
+004680*  LAST-REC-NO BEFORE RESUMING NORMAL PROCESSING.
+004690*-----------------------------------------------------------------
+004700 1300-SKIP-TO-CHECKPOINT.
+004710     IF NOT THIS-IS-A-RESTART-RUN
+004720        GO TO 1300-SKIP-TO-CHECKPOINT-EXIT
+004730     END-IF.
+004740
+004750     MOVE 0 TO WS-SKIP-COUNT.
+004760     PERFORM UNTIL WS-SKIP-COUNT >= LAST-REC-NO
+004770        READ TRAN-FILE
+004780            AT END
+004790                DISPLAY "ReportingSystem: CHECKPOINT PAST END OF "
+004800                        "FILE - NOTHING TO RESUME"
+004810                MOVE "Y" TO WS-EOF-SW
+004820                MOVE LAST-REC-NO TO WS-SKIP-COUNT
+004830            NOT AT END
+004840                ADD 1 TO WS-SKIP-COUNT
+004850        END-READ
+004860     END-PERFORM.
+004870
+004880     DISPLAY "ReportingSystem: RESTART RUN - RESUMING AFTER REC "
+004890            LAST-REC-NO.
+004900
+004910 1300-SKIP-TO-CHECKPOINT-EXIT.
+004920     EXIT.
+004930
+004940*****************************************************************
+004950*  2000-PROCESS-ONE-RECORD                                       *
+004960*  READS ONE TRANSACTION RECORD, VALIDATES IT, LOOKS UP THE      *
+004970*  CUSTOMER MASTER, ACCUMULATES TOTALS AND BRACKET SUBTOTALS,    *
+004980*  AND WRITES A CHECKPOINT EVERY CHKPT-INTERVAL RECORDS.         *
+004990*****************************************************************
+005000 2000-PROCESS-ONE-RECORD.
+005010     READ TRAN-FILE
+005020        AT END
+005030            MOVE "Y" TO WS-EOF-SW
+005040            GO TO 2000-PROCESS-ONE-RECORD-EXIT
+005050     END-READ.
+005060
+005070     ADD 1 TO RECORDS-READ.
+005080     ADD 1 TO LAST-REC-NO.
+005090
+005100     IF TRAN-AMOUNT NUMERIC
+005110        ADD TRAN-AMOUNT TO ALL-AMOUNT-TOTAL
+005120     END-IF.
+005130
+005140     PERFORM 2100-VALIDATE-RECORD
+005150        THRU 2100-VALIDATE-RECORD-EXIT.
+005160
+005170     IF RECORD-IS-VALID
+005180        PERFORM 2300-LOOKUP-CUSTOMER
+005190           THRU 2300-LOOKUP-CUSTOMER-EXIT
+005200        PERFORM 2400-DETERMINE-BRACKET
+005210           THRU 2400-DETERMINE-BRACKET-EXIT
+005220        ADD TRAN-AMOUNT TO TOTAL-AMOUNT
+005230        ADD TRAN-AMOUNT TO BR-TOTAL (WS-BRACKET-SUB)
+005240        ADD 1 TO RUN-COUNT
+005250        ADD 1 TO BR-COUNT (WS-BRACKET-SUB)
+005260     ELSE
+005270        PERFORM 2200-WRITE-REJECT
+005280           THRU 2200-WRITE-REJECT-EXIT
+005290     END-IF.
+005300
+005310     DIVIDE RECORDS-READ BY CHKPT-INTERVAL
+005320        GIVING WS-CHKPT-QUOTIENT
+005330        REMAINDER WS-CHKPT-REMAINDER.
+005340     IF WS-CHKPT-REMAINDER = 0
+005350        PERFORM 2500-WRITE-CHECKPOINT
+005360            THRU 2500-WRITE-CHECKPOINT-EXIT
+005370     END-IF.
+005380
+005390 2000-PROCESS-ONE-RECORD-EXIT.
+005400     EXIT.
+005410
+005420*-----------------------------------------------------------------
+005430*  2100-VALIDATE-RECORD
+005440*  REJECTS RECORDS WITH A NON-NUMERIC AMOUNT, A NON-NUMERIC AGE,
+005450*  OR AN AGE OUTSIDE 0-120.
+005460*-----------------------------------------------------------------
+005470 2100-VALIDATE-RECORD.
+005480     MOVE "Y" TO WS-VALID-SW.
+005490     MOVE 0   TO WS-REJECT-REASON-CD.
+005500     MOVE SPACES TO WS-REJECT-REASON-TX.
+005510
+005520     IF TRAN-AMOUNT NOT NUMERIC
+005530        MOVE "N" TO WS-VALID-SW
+005540        MOVE 10 TO WS-REJECT-REASON-CD
+005550        MOVE "INVALID TRANSACTION AMOUNT" TO WS-REJECT-REASON-TX
+005560        GO TO 2100-VALIDATE-RECORD-EXIT
+005570     END-IF.
+005580
+005590     IF TRAN-CUST-AGE NOT NUMERIC
+005600        MOVE "N" TO WS-VALID-SW
+005610        MOVE 20 TO WS-REJECT-REASON-CD
+005620        MOVE "INVALID CUSTOMER AGE" TO WS-REJECT-REASON-TX
+005630        GO TO 2100-VALIDATE-RECORD-EXIT
+005640     END-IF.
+005650
+005660     IF TRAN-CUST-AGE > 120
+005670        MOVE "N" TO WS-VALID-SW
+005680        MOVE 30 TO WS-REJECT-REASON-CD
+005690        MOVE "CUSTOMER AGE OUT OF RANGE" TO WS-REJECT-REASON-TX
+005700     END-IF.
+005710
+005720 2100-VALIDATE-RECORD-EXIT.
+005730     EXIT.
+005740
+005750*-----------------------------------------------------------------
+005760 2200-WRITE-REJECT.
+005770     ADD 1 TO REJECT-COUNT.
+005780     STRING "REC# "    DELIMITED BY SIZE
+005790           LAST-REC-NO DELIMITED BY SIZE
+005800           " TRAN-ID=" DELIMITED BY SIZE
+005810           TRAN-ID DELIMITED BY SIZE
+005820           " REASON-CD=" DELIMITED BY SIZE
+005830           WS-REJECT-REASON-CD DELIMITED BY SIZE
+005840           " " DELIMITED BY SIZE
+005850           WS-REJECT-REASON-TX DELIMITED BY SIZE
+005860        INTO REJECT-RECORD.
+005870     WRITE REJECT-RECORD.
+005880
+005890 2200-WRITE-REJECT-EXIT.
+005900     EXIT.
+005910
+005920*-----------------------------------------------------------------
+005930*  2300-LOOKUP-CUSTOMER
+005940*  LOOKS UP THE CUSTOMER MASTER TO DETERMINE TRUE ELIGIBILITY.
+005950*  A CUSTOMER WHO IS ACTIVE-ADULT OR ACTIVE-GUARDIAN (A
+005960*  GUARDIAN-APPROVED MINOR ACCOUNT) IS ELIGIBLE REGARDLESS OF
+005970*  THE RAW AGE VALUE. A CUSTOMER NOT ON FILE, INACTIVE, OR
+005980*  SUSPENDED IS NOT ELIGIBLE.
+005990*-----------------------------------------------------------------
+006000 2300-LOOKUP-CUSTOMER.
+006010     MOVE TRAN-CUST-ID TO CUST-ID.
+006020     MOVE "N" TO WS-CUST-FOUND-SW.
+006030
+006040     READ CUSTOMER-MASTER-FILE
+006050        INVALID KEY
+006060            MOVE "N" TO WS-CUST-FOUND-SW
+006070        NOT INVALID KEY
+006080            MOVE "Y" TO WS-CUST-FOUND-SW
+006090     END-READ.
+006100
+006110     IF CUSTOMER-WAS-FOUND
+006120        AND (CUST-ACTIVE-ADULT OR CUST-ACTIVE-GUARDIAN)
+006130        MOVE "ELIGIBLE" TO ELIGIBILITY
+006140        ADD 1 TO ELIGIBLE-COUNT
+006150     ELSE
+006160        MOVE "NOT ELIGIBLE" TO ELIGIBILITY
+006170        ADD 1 TO NOT-ELIGIBLE-COUNT
+006180     END-IF.
+006190
+006200 2300-LOOKUP-CUSTOMER-EXIT.
+006210     EXIT.
+006220
+006230*-----------------------------------------------------------------
+006240*  2400-DETERMINE-BRACKET
+006250*  FINDS THE AGE-BRACKET TABLE SUBSCRIPT FOR TRAN-CUST-AGE.
+006260*-----------------------------------------------------------------
+006270 2400-DETERMINE-BRACKET.
+006280     PERFORM VARYING WS-BRACKET-SUB FROM 1 BY 1
+006290            UNTIL WS-BRACKET-SUB > 5
+006300        IF TRAN-CUST-AGE >= BR-LOW-AGE (WS-BRACKET-SUB)
+006310            AND TRAN-CUST-AGE <= BR-HIGH-AGE (WS-BRACKET-SUB)
+006320                GO TO 2400-DETERMINE-BRACKET-EXIT
+006330        END-IF
+006340     END-PERFORM.
+006350
+006360     MOVE 5 TO WS-BRACKET-SUB.
+006370
+006380 2400-DETERMINE-BRACKET-EXIT.
+006390     EXIT.
+006400
+006410*-----------------------------------------------------------------
+006420*  2500-WRITE-CHECKPOINT
+006430*  REWRITES THE ONE-RECORD CHECKPOINT FILE WITH THE CURRENT
+006440*  RUN ACCUMULATORS SO A RESTART CAN RESUME FROM HERE.
+006450*-----------------------------------------------------------------
+006460 2500-WRITE-CHECKPOINT.
+006470     MOVE WS-TODAY-CCYYMMDD TO CHKPT-RUN-DATE.
+006480     MOVE LAST-REC-NO      TO CHKPT-LAST-REC-NO.
+006490     MOVE TOTAL-AMOUNT     TO CHKPT-TOTAL-AMOUNT.
+006500     MOVE RUN-COUNT        TO CHKPT-COUNT.
+006510     MOVE REJECT-COUNT     TO CHKPT-REJECT-COUNT.
+006520     MOVE ALL-AMOUNT-TOTAL TO CHKPT-ALL-AMOUNT-TOTAL.
+006530     MOVE RECORDS-READ     TO CHKPT-RECORDS-READ.
+006540     PERFORM VARYING WS-BRACKET-SUB FROM 1 BY 1
+006550            UNTIL WS-BRACKET-SUB > 5
+006560        MOVE BR-COUNT (WS-BRACKET-SUB)
+006570            TO CHKPT-BR-COUNT (WS-BRACKET-SUB)
+006580        MOVE BR-TOTAL (WS-BRACKET-SUB)
+006590            TO CHKPT-BR-TOTAL (WS-BRACKET-SUB)
+006600     END-PERFORM.
+006610
+006620     OPEN OUTPUT CHECKPOINT-FILE.
+006630     WRITE CHKPT-RECORD.
+006640     CLOSE CHECKPOINT-FILE.
+006650
+006660 2500-WRITE-CHECKPOINT-EXIT.
+006670     EXIT.
+006680
+006690*****************************************************************
+006700*  6000-BALANCE-RUN                                               *
+006710*  READS THE UPSTREAM CONTROL-TOTAL RECORD, IF SUPPLIED, AND     *
+006720*  COMPARES IT TO THE RECORDS-READ/ALL-AMOUNT-TOTAL COMPUTED     *
+006730*  FROM THE WHOLE INPUT FILE (VALID AND REJECTED RECORDS ALIKE,  *
+006740*  SINCE THE UPSTREAM FEED HAS NO KNOWLEDGE OF OUR VALIDATION).  *
+006750*****************************************************************
+006760 6000-BALANCE-RUN.
+006770     OPEN INPUT CONTROL-TOTAL-FILE.
+006780     IF FS-CTL-FILE NOT = "00"
+006790        DISPLAY "ReportingSystem: NO CONTROL TOTAL SUPPLIED - "
+006800                "RUN CANNOT BE BALANCED"
+006810        MOVE "NOT BALANCED" TO WS-BALANCE-STATUS
+006820        MOVE 8 TO RETURN-CODE
+006830        GO TO 6000-BALANCE-RUN-EXIT
+006840     END-IF.
+006850
+006860     READ CONTROL-TOTAL-FILE
+006870        AT END
+006880            MOVE "N" TO WS-CTL-AVAILABLE-SW
+006890        NOT AT END
+006900            MOVE "Y" TO WS-CTL-AVAILABLE-SW
+006910     END-READ.
+006920     CLOSE CONTROL-TOTAL-FILE.
+006930
+006940     IF NOT CONTROL-TOTAL-AVAILABLE
+006950        DISPLAY "ReportingSystem: CONTROL TOTAL FILE EMPTY - "
+006960                "RUN CANNOT BE BALANCED"
+006970        MOVE "NOT BALANCED" TO WS-BALANCE-STATUS
+006980        MOVE 8 TO RETURN-CODE
+006990        GO TO 6000-BALANCE-RUN-EXIT
+007000     END-IF.
+007010
+007020     COMPUTE WS-COUNT-VARIANCE
+007030        = RECORDS-READ - CTL-EXPECTED-COUNT.
+007040     COMPUTE WS-AMOUNT-VARIANCE
+007050        = ALL-AMOUNT-TOTAL - CTL-EXPECTED-AMOUNT.
+007060
+007070     IF WS-COUNT-VARIANCE = 0 AND WS-AMOUNT-VARIANCE = 0
+007080        MOVE "IN BALANCE" TO WS-BALANCE-STATUS
+007090     ELSE
+007100        MOVE "OUT OF BAL" TO WS-BALANCE-STATUS
+007110        DISPLAY "ReportingSystem: *** RUN OUT OF BALANCE ***"
+007120        DISPLAY "  EXPECTED COUNT  = " CTL-EXPECTED-COUNT
+007130                " ACTUAL COUNT  = " RECORDS-READ
+007140        DISPLAY "  EXPECTED AMOUNT = " CTL-EXPECTED-AMOUNT
+007150                " ACTUAL AMOUNT = " ALL-AMOUNT-TOTAL
+007160        MOVE 4 TO RETURN-CODE
+007170     END-IF.
+007180
+007190 6000-BALANCE-RUN-EXIT.
+007200     EXIT.
+007210
+007220*****************************************************************
+007230*  7000-PRODUCE-REPORT                                            *
+007240*  WRITES THE AGE-BRACKET CONTROL-BREAK REPORT - ONE SUBTOTAL    *
+007250*  LINE PER BRACKET FOLLOWED BY THE GRAND TOTAL LINE AND THE     *
+007260*  BALANCE STATUS LINE.                                          *
+007270*****************************************************************
+007280 7000-PRODUCE-REPORT.
+007290     PERFORM VARYING WS-BRACKET-SUB FROM 1 BY 1
+007300            UNTIL WS-BRACKET-SUB > 5
+007310        PERFORM 7100-WRITE-BRACKET-LINE
+007320            THRU 7100-WRITE-BRACKET-LINE-EXIT
+007330     END-PERFORM.
+007340
+007350     IF RUN-COUNT > 0
+007360        COMPUTE AVERAGE-AMOUNT = TOTAL-AMOUNT / RUN-COUNT
+007370     ELSE
+007380        MOVE 0 TO AVERAGE-AMOUNT
+007390     END-IF.
+007400
+007410     MOVE TOTAL-AMOUNT   TO WS-EDIT-AMOUNT.
+007420     MOVE RUN-COUNT      TO WS-EDIT-COUNT.
+007430     MOVE AVERAGE-AMOUNT TO WS-EDIT-AVERAGE.
+007440
+007450     STRING "GRAND TOTAL, AMOUNT: " DELIMITED BY SIZE
+007460           WS-EDIT-AMOUNT DELIMITED BY SIZE
+007470           ", COUNT: " DELIMITED BY SIZE
+007480           WS-EDIT-COUNT DELIMITED BY SIZE
+007490           ", AVERAGE: " DELIMITED BY SIZE
+007500           WS-EDIT-AVERAGE DELIMITED BY SIZE
+007510        INTO REPORT-RECORD.
+007520     WRITE REPORT-RECORD.
+007530
+007540     MOVE SPACES TO REPORT-RECORD.
+007550     STRING "REJECTED RECORDS: " DELIMITED BY SIZE
+007560           REJECT-COUNT DELIMITED BY SIZE
+007570        INTO REPORT-RECORD.
+007580     WRITE REPORT-RECORD.
+007590
+007600     MOVE SPACES TO REPORT-RECORD.
+007610     STRING "BALANCE STATUS: " DELIMITED BY SIZE
+007620           WS-BALANCE-STATUS DELIMITED BY SIZE
+007630        INTO REPORT-RECORD.
+007640     WRITE REPORT-RECORD.
+007650
+007660     MOVE SPACES TO REPORT-RECORD.
+007670     STRING "ELIGIBILITY - ELIGIBLE: " DELIMITED BY SIZE
+007680           ELIGIBLE-COUNT DELIMITED BY SIZE
+007690           ", NOT ELIGIBLE: " DELIMITED BY SIZE
+007700           NOT-ELIGIBLE-COUNT DELIMITED BY SIZE
+007710        INTO REPORT-RECORD.
+007720     WRITE REPORT-RECORD.
+007730
+007740 7000-PRODUCE-REPORT-EXIT.
+007750     EXIT.
+007760
+007770*-----------------------------------------------------------------
+007780 7100-WRITE-BRACKET-LINE.
+007790     IF BR-COUNT (WS-BRACKET-SUB) > 0
+007800        COMPUTE BR-AVERAGE (WS-BRACKET-SUB) =
+007810            BR-TOTAL (WS-BRACKET-SUB) / BR-COUNT (WS-BRACKET-SUB)
+007820     ELSE
+007830        MOVE 0 TO BR-AVERAGE (WS-BRACKET-SUB)
+007840     END-IF.
+007850
+007860     MOVE BR-TOTAL (WS-BRACKET-SUB)   TO WS-EDIT-AMOUNT.
+007870     MOVE BR-COUNT (WS-BRACKET-SUB)   TO WS-EDIT-COUNT.
+007880     MOVE BR-AVERAGE (WS-BRACKET-SUB) TO WS-EDIT-AVERAGE.
+007890
+007900     MOVE SPACES TO REPORT-RECORD.
+007910     STRING "AGE BRACKET " DELIMITED BY SIZE
+007920           BR-LABEL (WS-BRACKET-SUB) DELIMITED BY SIZE
+007930           " - AMOUNT: " DELIMITED BY SIZE
+007940           WS-EDIT-AMOUNT DELIMITED BY SIZE
+007950           ", COUNT: " DELIMITED BY SIZE
+007960           WS-EDIT-COUNT DELIMITED BY SIZE
+007970           ", AVERAGE: " DELIMITED BY SIZE
+007980           WS-EDIT-AVERAGE DELIMITED BY SIZE
+007990        INTO REPORT-RECORD.
+008000     WRITE REPORT-RECORD.
+008010
+008020 7100-WRITE-BRACKET-LINE-EXIT.
+008030     EXIT.
+008040
+008050*****************************************************************
+008060*  7500-WRITE-GL-EXTRACT                                           *
+008070*  WRITES ONE SUMMARY RECORD TO THE GENERAL LEDGER INTERFACE     *
+008080*  FILE FOR THE BATCH JUST PROCESSED, PROVIDED THE RUN BALANCES  *
+008090*  - AN OUT-OF-BALANCE TOTAL IS NEVER POSTED TO THE LEDGER.      *
+008100*****************************************************************
+008110 7500-WRITE-GL-EXTRACT.
+008120     IF NOT RUN-IS-IN-BALANCE
+008130        DISPLAY "ReportingSystem: RUN NOT IN BALANCE - GL "
+008140                "EXTRACT NOT POSTED"
+008150        GO TO 7500-WRITE-GL-EXTRACT-EXIT
+008160     END-IF.
+008170
+008180     MOVE WS-RUN-DATE(1:6) TO WS-GL-PERIOD.
+008190     STRING WS-JOB-ID DELIMITED BY SIZE INTO WS-GL-BATCH-ID.
+008200
+008210     MOVE "TRANREV001" TO GL-ACCOUNT-CODE.
+008220     MOVE WS-GL-PERIOD  TO GL-PERIOD.
+008230     MOVE "D"           TO GL-DR-CR-INDICATOR.
+008240     MOVE TOTAL-AMOUNT  TO GL-AMOUNT.
+008250     MOVE WS-GL-BATCH-ID TO GL-BATCH-ID.
+008260
+008270     WRITE GL-EXTRACT-RECORD.
+008280
+008290 7500-WRITE-GL-EXTRACT-EXIT.
+008300     EXIT.
+008310
+008320*****************************************************************
+008330*  8000-WRITE-AUDIT-LOG                                            *
+008340*  APPENDS ONE LINE TO THE RUN-LEVEL AUDIT LOG.                  *
+008350*****************************************************************
+008360 8000-WRITE-AUDIT-LOG.
+008370     OPEN EXTEND AUDIT-LOG-FILE.
+008380     IF FS-AUDIT-FILE = "35"
+008390        OPEN OUTPUT AUDIT-LOG-FILE
+008400     END-IF.
+008410
+008420     MOVE WS-RUN-DATE          TO AUDIT-RUN-DATE.
+008430     MOVE WS-RUN-TIME          TO AUDIT-RUN-TIME.
+008440     MOVE WS-JOB-ID            TO AUDIT-JOB-ID.
+008450     MOVE WS-OPERATOR-ID       TO AUDIT-OPERATOR-ID.
+008460     MOVE "TRANFILE"           TO AUDIT-INPUT-FILE-NAME.
+008470     MOVE RECORDS-READ         TO AUDIT-RECORDS-READ.
+008480     MOVE REJECT-COUNT         TO AUDIT-RECORDS-REJECTED.
+008490     MOVE TOTAL-AMOUNT         TO AUDIT-TOTAL-AMOUNT.
+008500     MOVE RUN-COUNT            TO AUDIT-COUNT.
+008510     MOVE WS-BALANCE-STATUS    TO AUDIT-BALANCE-STATUS.
+008520
+008530     WRITE AUDIT-LOG-RECORD.
+008540     CLOSE AUDIT-LOG-FILE.
+008550
+008560 8000-WRITE-AUDIT-LOG-EXIT.
+008570     EXIT.
+008580
+008590*****************************************************************
+008600*  8500-ARCHIVE-TRAN-FILE                                          *
+008610*  WHEN THE RUN BALANCES, COPIES THE TRANSACTION FILE JUST         *
+008620*  PROCESSED TO A DATED ARCHIVE DATA SET. TRANFILE ITSELF IS LEFT  *
+008630*  IN PLACE - IT IS THE UPSTREAM FEED'S OWN DATED GENERATION (SEE  *
+008640*  DLYRPT00), NOT A WORKING FILE THIS PROGRAM OWNS, AND TOMORROW'S *
+008650*  RUN READS A BRAND-NEW GENERATION REGARDLESS. ARCHIVED           *
+008660*  GENERATIONS ARE RETAINED BY THE DAILY JCL STREAM'S GDG LIMIT    *
+008670*  (SEE DLYRPT00).                                                 *
+008680*****************************************************************
+008690 8500-ARCHIVE-TRAN-FILE.
+008700     CLOSE TRAN-FILE.
+008710
+008720     IF NOT RUN-IS-IN-BALANCE
+008730        DISPLAY "ReportingSystem: RUN NOT IN BALANCE - "
+008740                "TRANSACTION FILE NOT ARCHIVED"
+008750        GO TO 8500-ARCHIVE-TRAN-FILE-EXIT
+008760     END-IF.
+008770
+008780     OPEN INPUT TRAN-FILE.
+008790     OPEN OUTPUT ARCHIVE-FILE.
+008800     IF FS-ARCHIVE-FILE NOT = "00"
+008810        DISPLAY "ReportingSystem: ARCHFILE OPEN FAILED, ST="
+008820                FS-ARCHIVE-FILE
+008830        MOVE 16 TO RETURN-CODE
+008840        CLOSE TRAN-FILE
+008850        GO TO 8500-ARCHIVE-TRAN-FILE-EXIT
+008860     END-IF.
+008870
+008880     PERFORM UNTIL FS-TRAN-FILE = "10"
+008890        READ TRAN-FILE INTO ARCHIVE-RECORD
+008900            AT END
+008910                MOVE "10" TO FS-TRAN-FILE
+008920            NOT AT END
+008930                WRITE ARCHIVE-RECORD
+008940        END-READ
+008950     END-PERFORM.
+008960     CLOSE TRAN-FILE.
+008970     CLOSE ARCHIVE-FILE.
+008980
+008990     DISPLAY "ReportingSystem: TRANSACTION FILE ARCHIVED TO "
+009000            "ARCHFILE".
+009010
+009020 8500-ARCHIVE-TRAN-FILE-EXIT.
+009030     EXIT.
+009040
+009050*****************************************************************
+009060*  9000-TERMINATE                                                  *
+009070*  CLOSES REMAINING FILES AND REMOVES THE CHECKPOINT SO THE      *
+009080*  NEXT RUN STARTS FRESH.                                        *
+009090*****************************************************************
+009100 9000-TERMINATE.
+009110     CLOSE CUSTOMER-MASTER-FILE.
+009120     CLOSE REJECT-FILE.
+009130     CLOSE REPORT-FILE.
+009140     CLOSE GL-EXTRACT-FILE.
+009150
+009160     IF RUN-IS-IN-BALANCE
+009170        OPEN OUTPUT CHECKPOINT-FILE
+009180        CLOSE CHECKPOINT-FILE
+009190        DISPLAY "ReportingSystem: REPORT GENERATED SUCCESSFULLY "
+009200                "- RUN IN BALANCE"
+009210     ELSE
+009220        DISPLAY "ReportingSystem: REPORT GENERATED WITH WARNINGS "
+009230                "- RUN OUT OF BALANCE, REVIEW REQUIRED"
+009240     END-IF.
+009250
+009260 9000-TERMINATE-EXIT.
+009270     EXIT.
