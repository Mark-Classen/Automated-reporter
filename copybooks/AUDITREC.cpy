@@ -0,0 +1,20 @@
+000100*****************************************************************
+000110*  AUDITREC.CPY
+000120*  RUN-LEVEL AUDIT LOG RECORD - ONE LINE APPENDED PER EXECUTION
+000130*  OF ReportingSystem.
+000140*-----------------------------------------------------------------
+000150*  MODIFICATION HISTORY
+000160*  DATE       INIT  DESCRIPTION
+000170*  2026-08-09 MHC   ORIGINAL.
+000180*****************************************************************
+000190    01  AUDIT-LOG-RECORD.
+000200        05  AUDIT-RUN-DATE           PIC 9(08).
+000210        05  AUDIT-RUN-TIME           PIC 9(08).
+000220        05  AUDIT-JOB-ID             PIC X(08).
+000230        05  AUDIT-OPERATOR-ID        PIC X(08).
+000240        05  AUDIT-INPUT-FILE-NAME    PIC X(20).
+000250        05  AUDIT-RECORDS-READ       PIC 9(08).
+000260        05  AUDIT-RECORDS-REJECTED   PIC 9(08).
+000270        05  AUDIT-TOTAL-AMOUNT       PIC 9(10)V99.
+000280        05  AUDIT-COUNT              PIC 9(08).
+000290        05  AUDIT-BALANCE-STATUS     PIC X(12).
