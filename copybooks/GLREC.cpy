@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110*  GLREC.CPY
+000120*  GENERAL LEDGER INTERFACE EXTRACT RECORD.
+000130*  ONE RECORD PER BATCH RUN, DERIVED FROM THE TOTALS COMPUTED
+000140*  BY ReportingSystem.
+000150*-----------------------------------------------------------------
+000160*  MODIFICATION HISTORY
+000170*  DATE       INIT  DESCRIPTION
+000180*  2026-08-09 MHC   ORIGINAL.
+000190*****************************************************************
+000200    01  GL-EXTRACT-RECORD.
+000210        05  GL-ACCOUNT-CODE          PIC X(10).
+000220        05  GL-PERIOD                PIC 9(06).
+000230        05  GL-DR-CR-INDICATOR       PIC X(01).
+000240            88  GL-IS-DEBIT              VALUE "D".
+000250            88  GL-IS-CREDIT             VALUE "C".
+000260        05  GL-AMOUNT                PIC 9(10)V99.
+000270        05  GL-BATCH-ID              PIC X(08).
