@@ -0,0 +1,13 @@
+000100*****************************************************************
+000110*  CTLREC.CPY
+000120*  EXTERNAL CONTROL-TOTAL RECORD SUPPLIED BY THE UPSTREAM FEED.
+000130*  USED BY ReportingSystem TO BALANCE THE RUN BEFORE THE REPORT
+000140*  IS CONSIDERED FINAL.
+000150*-----------------------------------------------------------------
+000160*  MODIFICATION HISTORY
+000170*  DATE       INIT  DESCRIPTION
+000180*  2026-08-09 MHC   ORIGINAL.
+000190*****************************************************************
+000200    01  CONTROL-TOTAL-RECORD.
+000210        05  CTL-EXPECTED-COUNT       PIC 9(08).
+000220        05  CTL-EXPECTED-AMOUNT      PIC 9(10)V99.
