@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110*  CUSTREC.CPY
+000120*  CUSTOMER MASTER RECORD LAYOUT - KEYED BY CUST-ID.
+000130*-----------------------------------------------------------------
+000140*  MODIFICATION HISTORY
+000150*  DATE       INIT  DESCRIPTION
+000160*  2026-08-09 MHC   ORIGINAL.
+000170*****************************************************************
+000180    01  CUST-MASTER-RECORD.
+000190        05  CUST-ID                 PIC X(06).
+000200        05  CUST-NAME                PIC X(30).
+000210        05  CUST-STATUS              PIC X(01).
+000220            88  CUST-ACTIVE-ADULT        VALUE "A".
+000230            88  CUST-ACTIVE-GUARDIAN     VALUE "G".
+000240            88  CUST-INACTIVE            VALUE "I".
+000250            88  CUST-SUSPENDED           VALUE "S".
+000260        05  CUST-ENROLL-DATE         PIC 9(08).
