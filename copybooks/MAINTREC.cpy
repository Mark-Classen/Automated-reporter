@@ -0,0 +1,19 @@
+000100*****************************************************************
+000110*  MAINTREC.CPY
+000120*  TRANSACTION MAINTENANCE TRANSACTION LAYOUT - ONE ADD/CHANGE/
+000130*  DELETE INSTRUCTION PER RECORD, KEYED BY TRAN-ID, APPLIED TO
+000140*  transaction.txt BY TxnMaint.
+000150*-----------------------------------------------------------------
+000160*  MODIFICATION HISTORY
+000170*  DATE       INIT  DESCRIPTION
+000180*  2026-08-09 MHC   ORIGINAL.
+000190*****************************************************************
+000200    01  MAINT-RECORD.
+000210        05  MAINT-ACTION-CD          PIC X(01).
+000220            88  MAINT-IS-ADD             VALUE "A".
+000230            88  MAINT-IS-CHANGE          VALUE "C".
+000240            88  MAINT-IS-DELETE          VALUE "D".
+000250        05  MAINT-TRAN-ID            PIC X(08).
+000260        05  MAINT-CUST-ID            PIC X(06).
+000270        05  MAINT-AMOUNT             PIC 9(05)V99.
+000280        05  MAINT-CUST-AGE           PIC 9(03).
