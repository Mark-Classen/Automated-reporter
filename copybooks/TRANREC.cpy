@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110*  TRANREC.CPY                                                  *
+000120*  TRANSACTION RECORD LAYOUT - SHARED BY ReportingSystem,
+000130*  TxnMaint, AND ANY PROGRAM THAT READS OR WRITES
+000140*  transaction.txt OR ONE OF ITS DATED GENERATIONS.
+000150*-----------------------------------------------------------------
+000160*  MODIFICATION HISTORY
+000170*  DATE       INIT  DESCRIPTION
+000180*  2026-08-09 MHC   ORIGINAL - EXTRACTED FROM ReportingSystem
+000190*                   INPUT-RECORD TO ADD TRAN-ID/CUST-ID AND
+000200*                   SHARE THE LAYOUT WITH TxnMaint.
+000210*****************************************************************
+000220    01  TRAN-RECORD.
+000230        05  TRAN-ID                 PIC X(08).
+000240        05  TRAN-CUST-ID            PIC X(06).
+000250        05  TRAN-AMOUNT             PIC 9(05)V99.
+000260        05  TRAN-CUST-AGE           PIC 9(03).
