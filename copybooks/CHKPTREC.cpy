@@ -0,0 +1,26 @@
+000100*****************************************************************
+000110*  CHKPTREC.CPY
+000120*  CHECKPOINT RECORD LAYOUT FOR ReportingSystem RESTART LOGIC.
+000130*  ONE RECORD IS KEPT ON THE CHECKPOINT FILE AND IS REWRITTEN
+000140*  EVERY CHKPT-INTERVAL INPUT RECORDS.
+000150*-----------------------------------------------------------------
+000160*  MODIFICATION HISTORY
+000170*  DATE       INIT  DESCRIPTION
+000180*  2026-08-09 MHC   ORIGINAL.
+000185*  2026-08-09 MHC   ADDED CHKPT-RUN-DATE SO A CHECKPOINT LEFT
+000186*                   BEHIND BY AN OUT-OF-BALANCE RUN IS NEVER
+000187*                   MISTAKEN FOR A RESTART POINT ON A LATER
+000188*                   DAY'S RUN.
+000190*****************************************************************
+000200    01  CHKPT-RECORD.
+000205        05  CHKPT-RUN-DATE           PIC 9(08).
+000210        05  CHKPT-LAST-REC-NO        PIC 9(08).
+000220        05  CHKPT-TOTAL-AMOUNT       PIC 9(10)V99.
+000230        05  CHKPT-COUNT              PIC 9(08).
+000240        05  CHKPT-REJECT-COUNT       PIC 9(08).
+000250        05  CHKPT-ALL-AMOUNT-TOTAL   PIC 9(10)V99.
+000260        05  CHKPT-RECORDS-READ       PIC 9(08).
+000270        05  CHKPT-BRACKET-TABLE.
+000280            10  CHKPT-BRACKET OCCURS 5 TIMES.
+000290                15  CHKPT-BR-COUNT   PIC 9(08).
+000300                15  CHKPT-BR-TOTAL   PIC 9(10)V99.
