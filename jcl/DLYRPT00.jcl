@@ -0,0 +1,126 @@
+//DLYRPT00 JOB (ACCTG,DLYRPT),'DAILY TXN REPORT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*****************************************************************
+//* DLYRPT00 - DAILY TRANSACTION REPORTING BATCH STREAM
+//*
+//* FEEDS ReportingSystem THE DAY'S DATE-STAMPED TRANSACTION DATA
+//* SET (TRANS.D&RUNDATE, SUPPLIED BY THE UPSTREAM FEED - NOT A
+//* GDG THIS JOB MANAGES), PRODUCES A DATED REPORT GENERATION
+//* (RPT.REPORT), AND ROLLS THE REPORT/ARCHIVE GENERATION DATA
+//* GROUPS SO PRIOR DAYS CAN BE RERUN OR COMPARED INSTEAD OF BEING
+//* OVERWRITTEN BY THE NEXT DAY'S RUN.
+//*
+//* &RUNDATE IS SUPPLIED BY THE SCHEDULER AS YYMMDD (E.G. 260809).
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* 2026-08-09 MHC   ORIGINAL.
+//* 2026-08-09 MHC   DROPPED THE UNUSED TRANS GDG BASE (THE INPUT
+//*                  IS A PLAIN DATED DATA SET, NOT A GENERATION
+//*                  THIS JOB CREATES); ADDED THE ARCHFILE DD SO
+//*                  STEP040'S SYSUT1 IS ACTUALLY PRODUCED; FIXED
+//*                  CHKPFILE/AUDTFILE/GLFILE LRECL TO MATCH THEIR
+//*                  COPYBOOK RECORD LENGTHS; PASS JOB ID/SUBMITTER
+//*                  TO ReportingSystem VIA PARM= FOR THE AUDIT LOG.
+//* 2026-08-09 MHC   CHKPFILE CHANGED FROM DISP=MOD TO DISP=OLD -
+//*                  MOD WAS APPENDING A NEW RECORD ON EVERY
+//*                  CHECKPOINT INSTEAD OF LETTING THE PROGRAM
+//*                  REPLACE THE SINGLE CHECKPOINT RECORD. REJFILE
+//*                  MOVED OFF THE &&TRANREJ TEMP DATA SET ONTO A
+//*                  PERMANENT CATALOGED ONE (SAME DISP=OLD PATTERN)
+//*                  SO A RESTART'S OPEN EXTEND ACTUALLY FINDS THE
+//*                  REJECTS WRITTEN BEFORE THE LAST CHECKPOINT
+//*                  INSTEAD OF A BRAND-NEW EMPTY TEMP FILE; STEP030
+//*                  READS IT WITH DISP=SHR SINCE IT NO LONGER OWNS
+//*                  OR DELETES IT. BOTH CHKPFILE AND REJFILE MUST
+//*                  BE CATALOGED ONCE, OUT OF BAND, BEFORE THE
+//*                  FIRST RUN (E.G. AN IEFBR14/IDCAMS ALLOCATION)
+//*                  SINCE DISP=OLD REQUIRES THE DATA SET TO ALREADY
+//*                  EXIST.
+//*****************************************************************
+//RUNDATE  SET  RUNDATE=260809
+//*
+//*----------------------------------------------------------------*
+//* STEP010 - DEFINE TODAY'S GDG GENERATIONS IF THEY DO NOT EXIST  *
+//* YET. LIMIT(30) KEEPS A ROLLING 30-DAY RETENTION OF REPORT AND  *
+//* ARCHIVE GENERATIONS. (THE TRANSACTION INPUT IS SUPPLIED BY THE *
+//* UPSTREAM FEED AS A PLAIN DATED DATA SET, NOT A GDG THIS JOB    *
+//* OWNS, SO THERE IS NO TRANS BASE DEFINED HERE.)                 *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE GDG (NAME(PROD.DLYRPT.RPT)      -
+           LIMIT(30)                       -
+           NOEMPTY                         -
+           SCRATCH)
+    DEFINE GDG (NAME(PROD.DLYRPT.ARCHIVE)  -
+           LIMIT(30)                       -
+           NOEMPTY                         -
+           SCRATCH)
+    SET MAXCC = 0
+/*
+//*
+//*----------------------------------------------------------------*
+//* STEP020 - RUN ReportingSystem AGAINST TODAY'S DATED INPUT      *
+//* GENERATION, PRODUCING TODAY'S DATED REPORT GENERATION. THE     *
+//* PROGRAM'S FIXED DD NAMES (TRANFILE/RPTFILE/ETC.) ARE BOUND TO  *
+//* THE DATED DATA SETS HERE SO THE COBOL SOURCE NEVER HARD-CODES  *
+//* A CALENDAR DATE.                                                *
+//*----------------------------------------------------------------*
+//STEP020  EXEC PGM=ReportingSystem,PARM='DLYRPT00,&SYSUID'
+//STEPLIB  DD   DSN=PROD.DLYRPT.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.DLYRPT.TRANS.D&RUNDATE,DISP=SHR
+//CUSTMAST DD   DSN=PROD.DLYRPT.CUSTMAST,DISP=SHR
+//RPTFILE  DD   DSN=PROD.DLYRPT.RPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0),
+//             SPACE=(TRK,(5,5))
+//REJFILE  DD   DSN=PROD.DLYRPT.REJECTS,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//CHKPFILE DD   DSN=PROD.DLYRPT.CHECKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=164,BLKSIZE=0)
+//CTLFILE  DD   DSN=PROD.DLYRPT.CTLTOTAL.D&RUNDATE,DISP=SHR
+//AUDTFILE DD   DSN=PROD.DLYRPT.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0),
+//             SPACE=(TRK,(5,5))
+//GLFILE   DD   DSN=PROD.DLYRPT.GLEXTR.D&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0),
+//             SPACE=(TRK,(1,1))
+//ARCHFILE DD   DSN=PROD.DLYRPT.WORK.ARCHIVE.D&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0),
+//             SPACE=(TRK,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* STEP030 - IF THE RUN WENT OUT OF BALANCE (RC=4), ROUTE THE     *
+//* REJECT LISTING TO SYSOUT FOR THE OPERATOR BEFORE THE NEXT      *
+//* STEP DECIDES WHAT TO DO WITH TODAY'S ARCHIVE GENERATION.       *
+//*----------------------------------------------------------------*
+//STEP030  EXEC PGM=IEBGENER,COND=(4,NE,STEP020)
+//SYSUT1   DD   DSN=PROD.DLYRPT.REJECTS,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//*
+//*----------------------------------------------------------------*
+//* STEP040 - CATALOG TODAY'S ARCHIVE DATA SET (WRITTEN BY         *
+//* ReportingSystem TO THE ARCHFILE DD IN STEP020) INTO THE        *
+//* ROLLING GDG SO IT PARTICIPATES IN THE 30-GENERATION RETENTION  *
+//* DEFINED IN STEP010. RUNS ONLY WHEN STEP020 RETURNED 0 (IN      *
+//* BALANCE, ARCHIVE WAS ACTUALLY WRITTEN).                        *
+//*----------------------------------------------------------------*
+//STEP040  EXEC PGM=IEBGENER,COND=(0,NE,STEP020)
+//SYSUT1   DD   DSN=PROD.DLYRPT.WORK.ARCHIVE.D&RUNDATE,DISP=SHR
+//SYSUT2   DD   DSN=PROD.DLYRPT.ARCHIVE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0),
+//             SPACE=(TRK,(5,5))
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//*
